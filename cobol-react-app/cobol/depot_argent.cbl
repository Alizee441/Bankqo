@@ -0,0 +1,62 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. depot_argent.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-MONTANT               PIC S9(13)V99.
+01 WS-DELTA-CONTROLE         PIC S9(13)V99.
+01 WS-PROGRAMME               PIC X(15) VALUE "depot_argent".
+01 WS-MESSAGE-ERREUR          PIC X(50).
+
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
+DEPOT-ARGENT.
+    OPEN I-O COMPTES-FILE.
+    DISPLAY "Entrez le numéro de compte : ".
+    ACCEPT NUMERO-COMPTE.
+
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS = '00'
+        DISPLAY "Entrez le montant à déposer : "
+        ACCEPT WS-MONTANT
+        IF WS-MONTANT NOT > 0
+            DISPLAY "Le montant à déposer doit être positif."
+        ELSE
+            ADD WS-MONTANT TO SOLDE-COMPTE
+            REWRITE COMPTE-RECORD
+            IF WS-FILE-STATUS = '00'
+                DISPLAY "Dépôt effectué. Nouveau solde : " SOLDE-COMPTE
+                CALL 'journaliser' USING NUMERO-COMPTE "DEPOT"
+                    WS-MONTANT SOLDE-COMPTE LK-OPERATEUR
+                MOVE WS-MONTANT TO WS-DELTA-CONTROLE
+                CALL 'maj_controle' USING DEVISE WS-DELTA-CONTROLE
+            ELSE
+                CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+                    WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+                DISPLAY "Erreur lors du dépôt : " WS-MESSAGE-ERREUR
+            END-IF
+        END-IF
+    ELSE
+        CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY WS-MESSAGE-ERREUR
+    END-IF.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
