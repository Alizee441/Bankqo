@@ -3,34 +3,69 @@ PROGRAM-ID. GestionComptesBancairesMain.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 CHOIX-UTILISATEUR PIC 9(1).
+01 CHOIX-UTILISATEUR PIC 9(2).
+01 WS-IDENTIFIANT        PIC X(08).
+01 WS-CODE-PIN            PIC X(04).
+01 WS-AUTHENTIFIE         PIC X(01) VALUE 'N'.
+01 WS-NB-ESSAIS           PIC 9(1) VALUE 0.
 
 PROCEDURE DIVISION.
+DEBUT-PROGRAMME.
+    PERFORM UNTIL WS-AUTHENTIFIE = 'O' OR WS-NB-ESSAIS = 3
+        DISPLAY "Identifiant opérateur : "
+        ACCEPT WS-IDENTIFIANT
+        DISPLAY "Code PIN : "
+        ACCEPT WS-CODE-PIN
+        CALL 'authentifier_operateur' USING WS-IDENTIFIANT WS-CODE-PIN
+            WS-AUTHENTIFIE
+        ADD 1 TO WS-NB-ESSAIS
+        IF WS-AUTHENTIFIE NOT = 'O'
+            DISPLAY "Identifiant ou code PIN incorrect."
+        END-IF
+    END-PERFORM.
+
+    IF WS-AUTHENTIFIE NOT = 'O'
+        DISPLAY "Nombre d'essais dépassé. Accès refusé."
+        STOP RUN
+    END-IF.
+
 DEBUT.
     DISPLAY "1. Ouvrir un compte"
     DISPLAY "2. DÃ©poser de l'argent"
     DISPLAY "3. Retirer de l'argent"
     DISPLAY "4. Consulter le solde"
     DISPLAY "5. Fermer un compte."
-    DISPLAY "6. Quitter"
+    DISPLAY "6. Imprimer un relevé de compte"
+    DISPLAY "7. Lister tous les comptes (balance de vérification)"
+    DISPLAY "8. Faire un virement entre deux comptes"
+    DISPLAY "9. Lister les comptes d'un client"
+    DISPLAY "10. Quitter"
     ACCEPT CHOIX-UTILISATEUR.
 
     EVALUATE CHOIX-UTILISATEUR
         WHEN 1
-            CALL 'ouvrir_compte'
+            CALL 'ouvrir_compte' USING WS-IDENTIFIANT
         WHEN 2
-            CALL 'depot_argent'
+            CALL 'depot_argent' USING WS-IDENTIFIANT
         WHEN 3
-            CALL 'retrait_argent'
+            CALL 'retrait_argent' USING WS-IDENTIFIANT
         WHEN 4
-            CALL 'consulter_solde'
+            CALL 'consulter_solde' USING WS-IDENTIFIANT
        WHEN 5
-            CALL 'fermer_compte'
+            CALL 'fermer_compte' USING WS-IDENTIFIANT
         WHEN 6
+            CALL 'releve_compte'
+        WHEN 7
+            CALL 'lister_comptes'
+        WHEN 8
+            CALL 'virement_compte' USING WS-IDENTIFIANT
+        WHEN 9
+            CALL 'consulter_comptes_client'
+        WHEN 10
             STOP RUN
         WHEN OTHER
             DISPLAY "Choix invalide."
             PERFORM DEBUT
     END-EVALUATE.
 
-    STOP RUN.
\ No newline at end of file
+    STOP RUN.
