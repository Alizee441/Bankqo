@@ -0,0 +1,60 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. maj_controle.
+
+*> Sous-programme commun : ajoute (ou retranche, si négatif) un
+*> montant au total de contrôle de CONTROLE-FILE pour la devise
+*> LK-DEVISE. Appelé par tout programme qui modifie SOLDE-COMPTE
+*> (dépôt, retrait, intérêt, virement) afin que reconcilier_comptes
+*> puisse vérifier que la somme des comptes d'une devise correspond
+*> toujours à ce total tenu en parallèle pour cette même devise.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROLE-FILE ASSIGN TO 'controle.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-CLE
+        FILE STATUS IS WS-CTL-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD CONTROLE-FILE.
+COPY CONTROLE.
+
+WORKING-STORAGE SECTION.
+01 WS-CTL-STATUS            PIC X(02).
+
+LINKAGE SECTION.
+01 LK-DEVISE                 PIC X(03).
+01 LK-DELTA                  PIC S9(13)V99.
+
+PROCEDURE DIVISION USING LK-DEVISE LK-DELTA.
+DEBUT-MAJ-CONTROLE.
+    OPEN I-O CONTROLE-FILE.
+    IF WS-CTL-STATUS = '35'
+        OPEN OUTPUT CONTROLE-FILE
+        CLOSE CONTROLE-FILE
+        OPEN I-O CONTROLE-FILE
+    END-IF.
+
+    MOVE LK-DEVISE TO CTL-CLE.
+    READ CONTROLE-FILE KEY IS CTL-CLE.
+    IF WS-CTL-STATUS = '00'
+        ADD LK-DELTA TO CTL-TOTAL
+        REWRITE CONTROLE-RECORD
+        IF WS-CTL-STATUS NOT = '00'
+            DISPLAY "ECHEC REWRITE CONTROLE-FILE pour " LK-DEVISE
+                " statut " WS-CTL-STATUS ". Total de contrôle non à jour."
+        END-IF
+    ELSE
+        MOVE LK-DELTA TO CTL-TOTAL
+        WRITE CONTROLE-RECORD
+        IF WS-CTL-STATUS NOT = '00'
+            DISPLAY "ECHEC WRITE CONTROLE-FILE pour " LK-DEVISE
+                " statut " WS-CTL-STATUS ". Total de contrôle non à jour."
+        END-IF
+    END-IF.
+
+    CLOSE CONTROLE-FILE.
+    GOBACK.
