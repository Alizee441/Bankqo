@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. consulter_solde.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-ZERO                  PIC S9(13)V99 VALUE 0.
+01 WS-REPONSE-CONVERSION    PIC X(01).
+01 WS-DEVISE-CIBLE           PIC X(03).
+01 WS-DATE-DU-JOUR           PIC X(08).
+01 WS-TAUX-CHANGE            PIC 9(7)V9(6).
+01 WS-TAUX-TROUVE            PIC X(01).
+01 WS-SOLDE-CONVERTI         PIC S9(13)V99.
+01 WS-PROGRAMME               PIC X(15) VALUE "consulter_solde".
+01 WS-MESSAGE-ERREUR          PIC X(50).
+
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
+CONSULTER-SOLDE.
+    OPEN INPUT COMPTES-FILE.
+    DISPLAY "Entrez le numéro de compte : ".
+    ACCEPT NUMERO-COMPTE.
+
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS = '00'
+        DISPLAY "Titulaire : " NOM-TITULAIRE
+        DISPLAY "Solde : " SOLDE-COMPTE " " DEVISE
+        CALL 'journaliser' USING NUMERO-COMPTE "CONSULTATION"
+            WS-ZERO SOLDE-COMPTE LK-OPERATEUR
+        PERFORM PROPOSER-CONVERSION
+    ELSE
+        CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY WS-MESSAGE-ERREUR
+    END-IF.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
+
+PROPOSER-CONVERSION.
+    DISPLAY "Afficher le solde converti dans une autre devise ? (O/N) : ".
+    ACCEPT WS-REPONSE-CONVERSION.
+    IF WS-REPONSE-CONVERSION = 'O' OR WS-REPONSE-CONVERSION = 'o'
+        DISPLAY "Devise de conversion (ex. EUR, USD) : "
+        ACCEPT WS-DEVISE-CIBLE
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-DU-JOUR
+        CALL 'consulter_taux_change' USING DEVISE WS-DEVISE-CIBLE
+            WS-DATE-DU-JOUR WS-TAUX-CHANGE WS-TAUX-TROUVE
+        IF WS-TAUX-TROUVE = 'O'
+            COMPUTE WS-SOLDE-CONVERTI ROUNDED =
+                SOLDE-COMPTE * WS-TAUX-CHANGE
+            DISPLAY "Solde converti : " WS-SOLDE-CONVERTI " "
+                WS-DEVISE-CIBLE
+        ELSE
+            DISPLAY "Taux de change introuvable pour " DEVISE
+                " vers " WS-DEVISE-CIBLE
+        END-IF
+    END-IF.
