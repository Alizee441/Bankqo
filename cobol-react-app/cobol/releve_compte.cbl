@@ -0,0 +1,103 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. releve_compte.
+
+*> Edite le releve d'un compte : entete (titulaire, type, date de
+*> creation) tiree de COMPTES-FILE puis chaque mouvement du compte
+*> lu dans TRANSACTIONS-FILE dans l'ordre chronologique, avec solde
+*> courant et ligne de solde final.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+    SELECT TRANSACTIONS-FILE ASSIGN TO 'transactions.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TRANS-CLE
+        FILE STATUS IS WS-TRANS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+FD TRANSACTIONS-FILE.
+COPY TRANSAC.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-TRANS-STATUS         PIC X(02).
+01 WS-COMPTE-TROUVE        PIC X(01) VALUE 'N'.
+01 WS-FIN-MOUVEMENTS       PIC X(01) VALUE 'N'.
+01 WS-NUMERO-RECHERCHE     PIC X(10).
+01 WS-NB-MOUVEMENTS        PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+DEBUT-RELEVE.
+    OPEN INPUT COMPTES-FILE.
+    DISPLAY "Entrez le numéro de compte : ".
+    ACCEPT WS-NUMERO-RECHERCHE.
+
+    MOVE WS-NUMERO-RECHERCHE TO NUMERO-COMPTE.
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS = '00'
+        MOVE 'O' TO WS-COMPTE-TROUVE
+    END-IF.
+
+    IF WS-COMPTE-TROUVE = 'O'
+        PERFORM IMPRIMER-ENTETE
+        PERFORM IMPRIMER-MOUVEMENTS
+        PERFORM IMPRIMER-SOLDE-FINAL
+    ELSE
+        DISPLAY "Compte introuvable."
+    END-IF.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
+
+IMPRIMER-ENTETE.
+    DISPLAY "=================================================".
+    DISPLAY "RELEVE DE COMPTE".
+    DISPLAY "Date d'edition : " FUNCTION CURRENT-DATE(1:8).
+    DISPLAY "Numéro de compte : " NUMERO-COMPTE.
+    DISPLAY "Titulaire        : " NOM-TITULAIRE.
+    DISPLAY "Type de compte   : " TYPE-COMPTE.
+    DISPLAY "Date de création : " DATE-CREATION.
+    DISPLAY "=================================================".
+    DISPLAY "Date     Heure   Type         Montant      Solde".
+
+IMPRIMER-MOUVEMENTS.
+    OPEN INPUT TRANSACTIONS-FILE.
+    MOVE WS-NUMERO-RECHERCHE TO TRANS-NUMERO-COMPTE.
+    MOVE 0 TO TRANS-SEQUENCE.
+    START TRANSACTIONS-FILE KEY IS >= TRANS-CLE
+        INVALID KEY MOVE 'O' TO WS-FIN-MOUVEMENTS
+    END-START.
+
+    PERFORM UNTIL WS-FIN-MOUVEMENTS = 'O'
+        READ TRANSACTIONS-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-MOUVEMENTS
+            NOT AT END
+                IF TRANS-NUMERO-COMPTE NOT = WS-NUMERO-RECHERCHE
+                    MOVE 'O' TO WS-FIN-MOUVEMENTS
+                ELSE
+                    DISPLAY TRANS-DATE " " TRANS-HEURE " "
+                        TRANS-TYPE " " TRANS-MONTANT " "
+                        TRANS-SOLDE-APRES
+                    ADD 1 TO WS-NB-MOUVEMENTS
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE TRANSACTIONS-FILE.
+
+IMPRIMER-SOLDE-FINAL.
+    DISPLAY "=================================================".
+    DISPLAY "Nombre de mouvements : " WS-NB-MOUVEMENTS.
+    DISPLAY "Solde final           : " SOLDE-COMPTE.
+    DISPLAY "=================================================".
