@@ -0,0 +1,81 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. consulter_type_compte.
+
+*> Sous-programme commun : renvoie le taux d'intérêt, les frais
+*> mensuels et le solde minimum definis pour un TYPE-COMPTE dans
+*> TYPES-COMPTE-FILE. Initialise le fichier avec les trois types
+*> connus (COURANT, EPARGNE, PLACEMENT) au tout premier appel, comme
+*> journaliser le fait pour SEQUENCE-FILE. Appele par ouvrir_compte,
+*> retrait_argent et calcul_interets afin que les règles de chaque
+*> type de compte soient définies à un seul endroit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TYPES-COMPTE-FILE ASSIGN TO 'types_compte.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TC-CODE-TYPE
+        FILE STATUS IS WS-TC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TYPES-COMPTE-FILE.
+COPY TYPECPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-TC-STATUS            PIC X(02).
+
+LINKAGE SECTION.
+01 LK-TYPE-COMPTE           PIC X(10).
+01 LK-TAUX-INTERET          PIC 9V9(4).
+01 LK-FRAIS-MENSUEL         PIC 9(7)V99.
+01 LK-SOLDE-MINIMUM         PIC S9(9)V99.
+01 LK-TYPE-TROUVE           PIC X(01).
+
+PROCEDURE DIVISION USING LK-TYPE-COMPTE LK-TAUX-INTERET
+        LK-FRAIS-MENSUEL LK-SOLDE-MINIMUM LK-TYPE-TROUVE.
+DEBUT-CONSULTER-TYPE-COMPTE.
+    MOVE 'N' TO LK-TYPE-TROUVE.
+    MOVE 0 TO LK-TAUX-INTERET.
+    MOVE 0 TO LK-FRAIS-MENSUEL.
+    MOVE 0 TO LK-SOLDE-MINIMUM.
+
+    OPEN I-O TYPES-COMPTE-FILE.
+    IF WS-TC-STATUS = '35'
+        OPEN OUTPUT TYPES-COMPTE-FILE
+        PERFORM CREER-TYPES-PAR-DEFAUT
+        CLOSE TYPES-COMPTE-FILE
+        OPEN I-O TYPES-COMPTE-FILE
+    END-IF.
+
+    MOVE LK-TYPE-COMPTE TO TC-CODE-TYPE.
+    READ TYPES-COMPTE-FILE KEY IS TC-CODE-TYPE.
+    IF WS-TC-STATUS = '00'
+        MOVE 'O' TO LK-TYPE-TROUVE
+        MOVE TC-TAUX-INTERET TO LK-TAUX-INTERET
+        MOVE TC-FRAIS-MENSUEL TO LK-FRAIS-MENSUEL
+        MOVE TC-SOLDE-MINIMUM TO LK-SOLDE-MINIMUM
+    END-IF.
+
+    CLOSE TYPES-COMPTE-FILE.
+    GOBACK.
+
+CREER-TYPES-PAR-DEFAUT.
+    MOVE "COURANT" TO TC-CODE-TYPE.
+    MOVE 0.0000 TO TC-TAUX-INTERET.
+    MOVE 5.00 TO TC-FRAIS-MENSUEL.
+    MOVE 0 TO TC-SOLDE-MINIMUM.
+    WRITE TYPE-COMPTE-RECORD.
+
+    MOVE "EPARGNE" TO TC-CODE-TYPE.
+    MOVE 0.0200 TO TC-TAUX-INTERET.
+    MOVE 0 TO TC-FRAIS-MENSUEL.
+    MOVE 50.00 TO TC-SOLDE-MINIMUM.
+    WRITE TYPE-COMPTE-RECORD.
+
+    MOVE "PLACEMENT" TO TC-CODE-TYPE.
+    MOVE 0.0300 TO TC-TAUX-INTERET.
+    MOVE 0 TO TC-FRAIS-MENSUEL.
+    MOVE 500.00 TO TC-SOLDE-MINIMUM.
+    WRITE TYPE-COMPTE-RECORD.
