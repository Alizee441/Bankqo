@@ -0,0 +1,138 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ouvrir_compte.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+    SELECT CLIENTS-FILE ASSIGN TO 'clients.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ID-CLIENT OF CLIENT-RECORD
+        FILE STATUS IS WS-CLIENT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+FD CLIENTS-FILE.
+COPY CLIENT.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-CLIENT-STATUS         PIC X(02).
+01 WS-ZERO                  PIC S9(13)V99 VALUE 0.
+01 WS-TAUX-INTERET          PIC 9V9(4).
+01 WS-FRAIS-MENSUEL         PIC 9(7)V99.
+01 WS-SOLDE-MINIMUM         PIC S9(9)V99.
+01 WS-TYPE-TROUVE           PIC X(01).
+01 WS-ID-CLIENT              PIC X(10).
+01 WS-DATE-SAISIE            PIC X(08).
+01 WS-DATE-VALIDE            PIC X(01).
+01 WS-MESSAGE-DATE           PIC X(40).
+01 WS-PROGRAMME               PIC X(15) VALUE "ouvrir_compte".
+01 WS-MESSAGE-ERREUR          PIC X(50).
+01 WS-NOUVEAU-CLIENT          PIC X(01) VALUE 'N'.
+
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
+OUVRIR-COMPTE.
+    OPEN I-O COMPTES-FILE.
+    IF WS-FILE-STATUS = '35'
+        OPEN OUTPUT COMPTES-FILE
+        CLOSE COMPTES-FILE
+        OPEN I-O COMPTES-FILE
+    END-IF.
+
+    OPEN I-O CLIENTS-FILE.
+    IF WS-CLIENT-STATUS = '35'
+        OPEN OUTPUT CLIENTS-FILE
+        CLOSE CLIENTS-FILE
+        OPEN I-O CLIENTS-FILE
+    END-IF.
+
+    DISPLAY "Entrez le numéro de compte : ".
+    ACCEPT NUMERO-COMPTE.
+    DISPLAY "Entrez l'identifiant client : ".
+    ACCEPT WS-ID-CLIENT.
+
+    MOVE WS-ID-CLIENT TO ID-CLIENT OF CLIENT-RECORD.
+    READ CLIENTS-FILE KEY IS ID-CLIENT OF CLIENT-RECORD.
+    IF WS-CLIENT-STATUS = '00'
+        MOVE NOM-CLIENT TO NOM-TITULAIRE
+    ELSE
+        MOVE 'O' TO WS-NOUVEAU-CLIENT
+        DISPLAY "Nouveau client. Entrez le nom du titulaire : "
+        ACCEPT NOM-CLIENT
+        DISPLAY "Entrez l'adresse : "
+        ACCEPT ADRESSE-CLIENT
+        DISPLAY "Entrez le téléphone : "
+        ACCEPT TELEPHONE-CLIENT
+        DISPLAY "Entrez le numéro de pièce d'identité : "
+        ACCEPT PIECE-IDENTITE
+        MOVE NOM-CLIENT TO NOM-TITULAIRE
+    END-IF.
+    MOVE WS-ID-CLIENT TO ID-CLIENT OF COMPTE-RECORD.
+
+    DISPLAY "Entrez le type de compte : ".
+    ACCEPT TYPE-COMPTE.
+
+    CALL 'consulter_type_compte' USING TYPE-COMPTE WS-TAUX-INTERET
+        WS-FRAIS-MENSUEL WS-SOLDE-MINIMUM WS-TYPE-TROUVE.
+    IF WS-TYPE-TROUVE NOT = 'O'
+        DISPLAY "Type de compte inconnu : " TYPE-COMPTE
+        CLOSE CLIENTS-FILE
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    DISPLAY "Entrez la date de création (AAAAMMJJ) : ".
+    ACCEPT WS-DATE-SAISIE.
+    CALL 'valider_date' USING WS-DATE-SAISIE WS-DATE-VALIDE
+        WS-MESSAGE-DATE.
+    IF WS-DATE-VALIDE NOT = 'O'
+        DISPLAY WS-MESSAGE-DATE
+        CLOSE CLIENTS-FILE
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+    MOVE WS-DATE-SAISIE TO DATE-CREATION.
+    DISPLAY "Entrez la devise du compte (ex. EUR, USD) : ".
+    ACCEPT DEVISE.
+    MOVE 0 TO SOLDE-COMPTE.
+
+    IF WS-NOUVEAU-CLIENT = 'O'
+        WRITE CLIENT-RECORD
+        IF WS-CLIENT-STATUS NOT = '00'
+            CALL 'traiter_erreur' USING WS-ID-CLIENT WS-PROGRAMME
+                WS-CLIENT-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+            DISPLAY "Erreur lors de la création du client : "
+                WS-MESSAGE-ERREUR
+            CLOSE CLIENTS-FILE
+            CLOSE COMPTES-FILE
+            STOP RUN
+        END-IF
+    END-IF.
+    CLOSE CLIENTS-FILE.
+
+    WRITE COMPTE-RECORD.
+    IF WS-FILE-STATUS = '00'
+        DISPLAY "Compte ouvert avec succès."
+        CALL 'journaliser' USING NUMERO-COMPTE "OUVERTURE"
+            WS-ZERO SOLDE-COMPTE LK-OPERATEUR
+    ELSE
+        CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY "Erreur lors de l'ouverture du compte : " WS-MESSAGE-ERREUR
+    END-IF.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
