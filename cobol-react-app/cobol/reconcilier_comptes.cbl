@@ -0,0 +1,113 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reconcilier_comptes.
+
+*> Traitement de nuit : additionne SOLDE-COMPTE de tous les comptes de
+*> COMPTES-FILE, par devise, et compare chaque total au total de
+*> contrôle tenu à jour pour cette devise par les programmes de dépôt,
+*> retrait, intérêt et virement (CONTROLE-FILE, maj_controle). Affiche
+*> un rapport d'écart par devise si les deux ne correspondent pas,
+*> pour détecter un déséquilibre avant l'ouverture de l'agence plutôt
+*> que lors d'un audit ultérieur. Les devises ne sont jamais mélangées
+*> dans un même total (voir CONTROLE.CPY).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+    SELECT CONTROLE-FILE ASSIGN TO 'controle.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CTL-CLE
+        FILE STATUS IS WS-CTL-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+FD CONTROLE-FILE.
+COPY CONTROLE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS           PIC X(02).
+01 WS-CTL-STATUS            PIC X(02).
+01 WS-FIN-FICHIER            PIC X(01) VALUE 'N'.
+01 WS-ECART                  PIC S9(13)V99.
+01 WS-AU-MOINS-UN-ECART      PIC X(01) VALUE 'N'.
+
+01 WS-TOTAUX-DEVISE.
+   05 WS-TOTAL-DEVISE OCCURS 20 TIMES INDEXED BY IDX-TD.
+      10 WS-TD-DEVISE         PIC X(03).
+      10 WS-TD-MONTANT        PIC S9(13)V99.
+01 WS-NB-DEVISES              PIC 9(4) VALUE 0.
+01 WS-DEVISE-TROUVEE          PIC X(01).
+
+PROCEDURE DIVISION.
+DEBUT-RECONCILIATION.
+    OPEN INPUT COMPTES-FILE.
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ COMPTES-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                PERFORM CUMULER-TOTAL-DEVISE
+        END-READ
+    END-PERFORM.
+    CLOSE COMPTES-FILE.
+
+    DISPLAY "=================================================".
+    DISPLAY "RECONCILIATION NOCTURNE DES COMPTES".
+    DISPLAY "Date : " FUNCTION CURRENT-DATE(1:8).
+
+    OPEN I-O CONTROLE-FILE.
+    IF WS-CTL-STATUS = '35'
+        OPEN OUTPUT CONTROLE-FILE
+        CLOSE CONTROLE-FILE
+        OPEN I-O CONTROLE-FILE
+    END-IF.
+
+    PERFORM VARYING IDX-TD FROM 1 BY 1 UNTIL IDX-TD > WS-NB-DEVISES
+        MOVE WS-TD-DEVISE(IDX-TD) TO CTL-CLE
+        READ CONTROLE-FILE KEY IS CTL-CLE
+        IF WS-CTL-STATUS NOT = '00'
+            MOVE 0 TO CTL-TOTAL
+        END-IF
+        COMPUTE WS-ECART = WS-TD-MONTANT(IDX-TD) - CTL-TOTAL
+        DISPLAY "Devise " WS-TD-DEVISE(IDX-TD)
+            " - Somme des soldes : " WS-TD-MONTANT(IDX-TD)
+            " - Total de contrôle : " CTL-TOTAL
+        IF WS-ECART = 0
+            DISPLAY "  RESULTAT : équilibré."
+        ELSE
+            DISPLAY "  RESULTAT : ECART DETECTE de " WS-ECART
+            MOVE 'O' TO WS-AU-MOINS-UN-ECART
+        END-IF
+    END-PERFORM.
+    CLOSE CONTROLE-FILE.
+
+    IF WS-AU-MOINS-UN-ECART = 'O'
+        DISPLAY "Vérification manuelle requise avant l'ouverture de l'agence."
+    END-IF.
+    DISPLAY "=================================================".
+    STOP RUN.
+
+CUMULER-TOTAL-DEVISE.
+    MOVE 'N' TO WS-DEVISE-TROUVEE.
+    PERFORM VARYING IDX-TD FROM 1 BY 1 UNTIL IDX-TD > WS-NB-DEVISES
+        IF WS-TD-DEVISE(IDX-TD) = DEVISE
+            ADD SOLDE-COMPTE TO WS-TD-MONTANT(IDX-TD)
+            MOVE 'O' TO WS-DEVISE-TROUVEE
+        END-IF
+    END-PERFORM.
+
+    IF WS-DEVISE-TROUVEE = 'N' AND WS-NB-DEVISES < 20
+        ADD 1 TO WS-NB-DEVISES
+        SET IDX-TD TO WS-NB-DEVISES
+        MOVE DEVISE TO WS-TD-DEVISE(IDX-TD)
+        MOVE SOLDE-COMPTE TO WS-TD-MONTANT(IDX-TD)
+    END-IF.
