@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. authentifier_operateur.
+
+*> Sous-programme commun : verifie l'identifiant et le code PIN d'un
+*> operateur dans OPERATEURS-FILE avant de le laisser acceder au menu
+*> des operations sensibles. Initialise le fichier avec un operateur
+*> ADMIN par defaut au tout premier appel, comme consulter_type_compte
+*> le fait pour TYPES-COMPTE-FILE. Appele par main avant l'affichage du
+*> menu.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPERATEURS-FILE ASSIGN TO 'operateurs.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OP-IDENTIFIANT
+        FILE STATUS IS WS-OP-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD OPERATEURS-FILE.
+COPY OPERATEUR.
+
+WORKING-STORAGE SECTION.
+01 WS-OP-STATUS            PIC X(02).
+
+LINKAGE SECTION.
+01 LK-IDENTIFIANT           PIC X(08).
+01 LK-CODE-PIN               PIC X(04).
+01 LK-AUTHENTIFIE            PIC X(01).
+
+PROCEDURE DIVISION USING LK-IDENTIFIANT LK-CODE-PIN LK-AUTHENTIFIE.
+DEBUT-AUTHENTIFIER-OPERATEUR.
+    MOVE 'N' TO LK-AUTHENTIFIE.
+
+    OPEN I-O OPERATEURS-FILE.
+    IF WS-OP-STATUS = '35'
+        OPEN OUTPUT OPERATEURS-FILE
+        PERFORM CREER-OPERATEUR-PAR-DEFAUT
+        CLOSE OPERATEURS-FILE
+        OPEN I-O OPERATEURS-FILE
+    END-IF.
+
+    MOVE LK-IDENTIFIANT TO OP-IDENTIFIANT.
+    READ OPERATEURS-FILE KEY IS OP-IDENTIFIANT.
+    IF WS-OP-STATUS = '00'
+        AND OP-ACTIF = 'O'
+        AND OP-CODE-PIN = LK-CODE-PIN
+        MOVE 'O' TO LK-AUTHENTIFIE
+    END-IF.
+
+    CLOSE OPERATEURS-FILE.
+    GOBACK.
+
+CREER-OPERATEUR-PAR-DEFAUT.
+    MOVE "ADMIN" TO OP-IDENTIFIANT.
+    MOVE "Administrateur" TO OP-NOM.
+    MOVE "1234" TO OP-CODE-PIN.
+    MOVE 'O' TO OP-ACTIF.
+    WRITE OPERATEUR-RECORD.
