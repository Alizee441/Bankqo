@@ -0,0 +1,83 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. retrait_argent.
+
+*> Le solde minimum autorisé après retrait dépend du TYPE-COMPTE : les
+*> comptes courants ne peuvent pas passer sous zéro, les autres types
+*> disposent d'un plancher négocié avec le titulaire, défini dans
+*> TYPES-COMPTE-FILE (voir consulter_type_compte).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-MONTANT               PIC S9(13)V99.
+01 WS-SOLDE-MINIMUM          PIC S9(9)V99.
+01 WS-SOLDE-APRES-RETRAIT    PIC S9(13)V99.
+01 WS-TAUX-INTERET           PIC 9V9(4).
+01 WS-FRAIS-MENSUEL          PIC 9(7)V99.
+01 WS-TYPE-TROUVE            PIC X(01).
+01 WS-DELTA-CONTROLE          PIC S9(13)V99.
+01 WS-PROGRAMME               PIC X(15) VALUE "retrait_argent".
+01 WS-MESSAGE-ERREUR          PIC X(50).
+
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
+RETRAIT-ARGENT.
+    OPEN I-O COMPTES-FILE.
+    DISPLAY "Entrez le numéro de compte : ".
+    ACCEPT NUMERO-COMPTE.
+
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS = '00'
+        DISPLAY "Entrez le montant à retirer : "
+        ACCEPT WS-MONTANT
+        IF WS-MONTANT NOT > 0
+            DISPLAY "Le montant à retirer doit être positif."
+        ELSE
+            PERFORM DETERMINER-SOLDE-MINIMUM
+            COMPUTE WS-SOLDE-APRES-RETRAIT = SOLDE-COMPTE - WS-MONTANT
+            IF WS-SOLDE-APRES-RETRAIT < WS-SOLDE-MINIMUM
+                DISPLAY "Fonds insuffisants. Solde minimum requis pour ce type de compte : "
+                    WS-SOLDE-MINIMUM
+            ELSE
+                SUBTRACT WS-MONTANT FROM SOLDE-COMPTE
+                REWRITE COMPTE-RECORD
+                IF WS-FILE-STATUS = '00'
+                    DISPLAY "Retrait effectué. Nouveau solde : " SOLDE-COMPTE
+                    CALL 'journaliser' USING NUMERO-COMPTE "RETRAIT"
+                        WS-MONTANT SOLDE-COMPTE LK-OPERATEUR
+                    COMPUTE WS-DELTA-CONTROLE = WS-MONTANT * -1
+                    CALL 'maj_controle' USING DEVISE WS-DELTA-CONTROLE
+                ELSE
+                    CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+                        WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+                    DISPLAY "Erreur lors du retrait : " WS-MESSAGE-ERREUR
+                END-IF
+            END-IF
+        END-IF
+    ELSE
+        CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY WS-MESSAGE-ERREUR
+    END-IF.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
+
+DETERMINER-SOLDE-MINIMUM.
+    CALL 'consulter_type_compte' USING TYPE-COMPTE WS-TAUX-INTERET
+        WS-FRAIS-MENSUEL WS-SOLDE-MINIMUM WS-TYPE-TROUVE.
