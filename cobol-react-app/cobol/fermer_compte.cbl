@@ -13,17 +13,19 @@ FILE-CONTROL.
 DATA DIVISION.
 FILE SECTION.
 FD COMPTES-FILE.
-01 COMPTE-RECORD.
-   05 NUMERO-COMPTE        PIC X(10).
-   05 NOM-TITULAIRE        PIC X(30).
-   05 SOLDE-COMPTE         PIC 9(9)V99.
-   05 TYPE-COMPTE          PIC X(10).
-   05 DATE-CREATION        PIC X(10).
+COPY COMPTE.
 
 WORKING-STORAGE SECTION.
 01 WS-FILE-STATUS          PIC X(02).
+01 WS-ZERO-MONTANT          PIC S9(13)V99 VALUE 0.
+01 WS-ZERO-SOLDE            PIC S9(13)V99 VALUE 0.
+01 WS-PROGRAMME              PIC X(15) VALUE "fermer_compte".
+01 WS-MESSAGE-ERREUR         PIC X(50).
 
-PROCEDURE DIVISION.
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
 FERMER-COMPTE.
     OPEN I-O COMPTES-FILE.
     DISPLAY "Entrez le numéro de compte à fermer : ".
@@ -31,15 +33,27 @@ FERMER-COMPTE.
 
     READ COMPTES-FILE KEY IS NUMERO-COMPTE.
     IF WS-FILE-STATUS = '00'
-       DELETE COMPTES-FILE
-       IF WS-FILE-STATUS = '00'
-           DISPLAY "Compte fermé avec succès."
+       IF SOLDE-COMPTE NOT = WS-ZERO-SOLDE
+           DISPLAY "Fermeture refusée. Solde restant à régulariser : "
+               SOLDE-COMPTE
        ELSE
-           DISPLAY "Erreur lors de la fermeture du compte."
+           DELETE COMPTES-FILE
+           IF WS-FILE-STATUS = '00'
+               DISPLAY "Compte fermé avec succès."
+               CALL 'journaliser' USING NUMERO-COMPTE "FERMETURE"
+                   WS-ZERO-MONTANT WS-ZERO-SOLDE LK-OPERATEUR
+           ELSE
+               CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+                   WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+               DISPLAY "Erreur lors de la fermeture du compte : "
+                   WS-MESSAGE-ERREUR
+           END-IF
        END-IF
     ELSE
-       DISPLAY "Compte introuvable."
+       CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+           WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+       DISPLAY WS-MESSAGE-ERREUR
     END-IF.
 
     CLOSE COMPTES-FILE.
-    STOP RUN.
\ No newline at end of file
+    STOP RUN.
