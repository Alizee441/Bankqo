@@ -0,0 +1,8 @@
+    *> Fiche client (CLIENTS-FILE), independante du compte. Un client
+    *> peut etre rattache a plusieurs COMPTE-RECORD via ID-CLIENT.
+01 CLIENT-RECORD.
+   05 ID-CLIENT            PIC X(10).
+   05 NOM-CLIENT           PIC X(30).
+   05 ADRESSE-CLIENT       PIC X(40).
+   05 TELEPHONE-CLIENT     PIC X(15).
+   05 PIECE-IDENTITE       PIC X(20).
