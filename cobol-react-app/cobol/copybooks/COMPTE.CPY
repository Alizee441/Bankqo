@@ -0,0 +1,21 @@
+    *> Enregistrement compte partage par tous les programmes de gestion
+    *> de comptes. COPY dans la FILE SECTION de chaque programme qui
+    *> ouvre COMPTES-FILE.
+    *> ID-CLIENT rattache le compte a sa fiche dans CLIENTS-FILE ;
+    *> NOM-TITULAIRE reste porte sur le compte pour l'affichage rapide
+    *> (états, reçus) sans avoir à relire CLIENTS-FILE à chaque fois.
+    *> SOLDE-COMPTE est signé et élargi à S9(13)V99 pour couvrir les
+    *> comptes entreprise à solde élevé et les découverts autorisés ;
+    *> les fichiers COMPTES-FILE écrits avant cet élargissement doivent
+    *> être repris par migrer_comptes (voir COMPTEOLD.CPY).
+    *> DEVISE porte la devise de tenue de compte (ex. EUR, USD) ; la
+    *> conversion vers une autre devise se fait via TAUX-CHANGE-FILE
+    *> (voir consulter_taux_change).
+01 COMPTE-RECORD.
+   05 NUMERO-COMPTE        PIC X(10).
+   05 ID-CLIENT            PIC X(10).
+   05 NOM-TITULAIRE        PIC X(30).
+   05 SOLDE-COMPTE         PIC S9(13)V99.
+   05 TYPE-COMPTE          PIC X(10).
+   05 DATE-CREATION        PIC X(10).
+   05 DEVISE               PIC X(03).
