@@ -0,0 +1,4 @@
+    *> Compteur de sequence par compte pour ERREURS-FILE.
+01 SEQUENCE-ERR-RECORD.
+   05 SEQERR-NUMERO-COMPTE  PIC X(10).
+   05 SEQERR-DERNIER-NUMERO PIC 9(6).
