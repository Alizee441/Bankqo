@@ -0,0 +1,8 @@
+    *> Fiche operateur (OPERATEURS-FILE). Un operateur doit s'authentifier
+    *> par identifiant + code PIN avant d'acceder au menu des operations
+    *> sensibles (voir authentifier_operateur, appele par main).
+01 OPERATEUR-RECORD.
+   05 OP-IDENTIFIANT       PIC X(08).
+   05 OP-NOM               PIC X(30).
+   05 OP-CODE-PIN          PIC X(04).
+   05 OP-ACTIF             PIC X(01).
