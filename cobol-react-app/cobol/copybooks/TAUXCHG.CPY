@@ -0,0 +1,11 @@
+    *> Taux de change (TAUX-CHANGE-FILE), par paire de devises et date
+    *> d'effet. Plusieurs taux peuvent exister pour la même paire à
+    *> des dates différentes ; consulter_taux_change retient le taux
+    *> le plus récent dont la date d'effet n'est pas postérieure à la
+    *> date de référence demandée.
+01 TAUX-CHANGE-RECORD.
+   05 TC-CLE.
+      10 TC-DEVISE-SOURCE   PIC X(03).
+      10 TC-DEVISE-DEST     PIC X(03).
+      10 TC-DATE-EFFET      PIC X(08).
+   05 TC-TAUX                PIC 9(7)V9(6).
