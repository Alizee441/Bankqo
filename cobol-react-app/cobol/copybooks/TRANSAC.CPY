@@ -0,0 +1,16 @@
+    *> Enregistrement du journal des mouvements (TRANSACTIONS-FILE).
+    *> Cle = TRANS-NUMERO-COMPTE + TRANS-SEQUENCE : permet de lire
+    *> l'historique d'un compte dans l'ordre chronologique via START.
+    *> TRANS-MONTANT/TRANS-SOLDE-APRES sont alignes sur SOLDE-COMPTE
+    *> (COMPTE.CPY, PIC S9(13)V99) pour que journaliser puisse recevoir
+    *> le solde reel d'un compte sans le tronquer.
+01 TRANSACTION-RECORD.
+   05 TRANS-CLE.
+      10 TRANS-NUMERO-COMPTE   PIC X(10).
+      10 TRANS-SEQUENCE        PIC 9(6).
+   05 TRANS-DATE               PIC X(08).
+   05 TRANS-HEURE              PIC X(06).
+   05 TRANS-TYPE               PIC X(12).
+   05 TRANS-MONTANT            PIC S9(13)V99.
+   05 TRANS-SOLDE-APRES        PIC S9(13)V99.
+   05 TRANS-OPERATEUR          PIC X(08).
