@@ -0,0 +1,12 @@
+    *> Ancien format de COMPTE-RECORD (SOLDE-COMPTE non signé, 9(9)V99)
+    *> conservé uniquement pour que migrer_comptes puisse relire les
+    *> fichiers COMPTES-FILE écrits avant l'élargissement du solde.
+    *> Ne pas utiliser dans un nouveau programme : COPY COMPTE à la
+    *> place.
+01 COMPTE-RECORD-ANCIEN.
+   05 ANC-NUMERO-COMPTE    PIC X(10).
+   05 ANC-ID-CLIENT        PIC X(10).
+   05 ANC-NOM-TITULAIRE    PIC X(30).
+   05 ANC-SOLDE-COMPTE     PIC 9(9)V99.
+   05 ANC-TYPE-COMPTE      PIC X(10).
+   05 ANC-DATE-CREATION    PIC X(10).
