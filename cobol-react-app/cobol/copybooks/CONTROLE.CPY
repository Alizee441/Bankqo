@@ -0,0 +1,10 @@
+    *> Total de controle (CONTROLE-FILE) : un enregistrement par devise,
+    *> tenu a jour par chaque programme qui modifie SOLDE-COMPTE, pour
+    *> que la reconciliation nocturne puisse le comparer a la somme
+    *> reelle de COMPTES-FILE sans avoir a rejouer tous les mouvements.
+    *> CTL-CLE porte la devise (DEVISE de COMPTE.CPY) : les comptes
+    *> etant multi-devise depuis req013, additionner des soldes de
+    *> devises differentes dans un total unique n'aurait pas de sens.
+01 CONTROLE-RECORD.
+   05 CTL-CLE          PIC X(10).
+   05 CTL-TOTAL        PIC S9(13)V99.
