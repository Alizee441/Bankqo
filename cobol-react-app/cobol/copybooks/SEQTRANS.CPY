@@ -0,0 +1,4 @@
+    *> Compteur de sequence par compte pour TRANSACTIONS-FILE.
+01 SEQUENCE-RECORD.
+   05 SEQ-NUMERO-COMPTE    PIC X(10).
+   05 SEQ-DERNIER-NUMERO   PIC 9(6).
