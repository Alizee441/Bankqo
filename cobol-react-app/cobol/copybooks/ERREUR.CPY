@@ -0,0 +1,14 @@
+    *> Enregistrement du journal des erreurs (ERREURS-FILE). Cle =
+    *> ERR-NUMERO-COMPTE + ERR-SEQUENCE, sur le meme principe que
+    *> TRANSAC.CPY, pour garder l'historique des erreurs d'un compte
+    *> dans l'ordre chronologique.
+01 ERREUR-RECORD.
+   05 ERR-CLE.
+      10 ERR-NUMERO-COMPTE     PIC X(10).
+      10 ERR-SEQUENCE          PIC 9(6).
+   05 ERR-DATE                 PIC X(08).
+   05 ERR-HEURE                PIC X(06).
+   05 ERR-PROGRAMME            PIC X(15).
+   05 ERR-STATUT               PIC X(02).
+   05 ERR-MESSAGE              PIC X(50).
+   05 ERR-OPERATEUR            PIC X(08).
