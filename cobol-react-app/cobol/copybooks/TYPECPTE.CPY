@@ -0,0 +1,13 @@
+    *> Fiche de reference d'un type de compte (TYPES-COMPTE-FILE).
+    *> Centralise le taux d'interet, les frais mensuels et le solde
+    *> minimum autorise pour un TC-CODE-TYPE donne, afin que les
+    *> programmes de gestion de comptes n'aient plus a coder ces
+    *> regles en dur. TC-SOLDE-MINIMUM est signe pour pouvoir definir
+    *> un decouvert autorise (plancher negatif) sur un type de compte,
+    *> le pendant de SOLDE-COMPTE (COMPTE.CPY) qui accepte lui aussi
+    *> un solde negatif.
+01 TYPE-COMPTE-RECORD.
+   05 TC-CODE-TYPE         PIC X(10).
+   05 TC-TAUX-INTERET      PIC 9V9(4).
+   05 TC-FRAIS-MENSUEL     PIC 9(7)V99.
+   05 TC-SOLDE-MINIMUM     PIC S9(9)V99.
