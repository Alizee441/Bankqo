@@ -0,0 +1,108 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. traiter_erreur.
+
+*> Sous-programme commun : traduit un code statut fichier VSAM/COBOL
+*> en message explicite et l'enregistre dans ERREURS-FILE avec le
+*> numéro de compte, le programme appelant et l'horodatage, sur le
+*> même principe que journaliser pour TRANSACTIONS-FILE. Appelé par
+*> tout programme qui rencontre un WS-FILE-STATUS différent de '00'.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ERREURS-FILE ASSIGN TO 'erreurs.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ERR-CLE
+        FILE STATUS IS WS-ERR-STATUS.
+
+    SELECT SEQUENCE-ERR-FILE ASSIGN TO 'sequence_err.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEQERR-NUMERO-COMPTE
+        FILE STATUS IS WS-SEQERR-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ERREURS-FILE.
+COPY ERREUR.
+
+FD SEQUENCE-ERR-FILE.
+COPY SEQERR.
+
+WORKING-STORAGE SECTION.
+01 WS-ERR-STATUS            PIC X(02).
+01 WS-SEQERR-STATUS         PIC X(02).
+
+LINKAGE SECTION.
+01 LK-NUMERO-COMPTE          PIC X(10).
+01 LK-PROGRAMME               PIC X(15).
+01 LK-STATUT                  PIC X(02).
+01 LK-MESSAGE                 PIC X(50).
+01 LK-OPERATEUR               PIC X(08).
+
+PROCEDURE DIVISION USING LK-NUMERO-COMPTE LK-PROGRAMME
+        LK-STATUT LK-MESSAGE LK-OPERATEUR.
+DEBUT-TRAITER-ERREUR.
+    PERFORM TRADUIRE-STATUT.
+
+    OPEN I-O SEQUENCE-ERR-FILE.
+    IF WS-SEQERR-STATUS = '35'
+        OPEN OUTPUT SEQUENCE-ERR-FILE
+        CLOSE SEQUENCE-ERR-FILE
+        OPEN I-O SEQUENCE-ERR-FILE
+    END-IF.
+
+    MOVE LK-NUMERO-COMPTE TO SEQERR-NUMERO-COMPTE.
+    READ SEQUENCE-ERR-FILE KEY IS SEQERR-NUMERO-COMPTE.
+    IF WS-SEQERR-STATUS = '00'
+        ADD 1 TO SEQERR-DERNIER-NUMERO
+        REWRITE SEQUENCE-ERR-RECORD
+    ELSE
+        MOVE 1 TO SEQERR-DERNIER-NUMERO
+        WRITE SEQUENCE-ERR-RECORD
+    END-IF.
+    CLOSE SEQUENCE-ERR-FILE.
+
+    OPEN I-O ERREURS-FILE.
+    IF WS-ERR-STATUS = '35'
+        OPEN OUTPUT ERREURS-FILE
+        CLOSE ERREURS-FILE
+        OPEN I-O ERREURS-FILE
+    END-IF.
+
+    MOVE LK-NUMERO-COMPTE TO ERR-NUMERO-COMPTE.
+    MOVE SEQERR-DERNIER-NUMERO TO ERR-SEQUENCE.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO ERR-DATE.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO ERR-HEURE.
+    MOVE LK-PROGRAMME TO ERR-PROGRAMME.
+    MOVE LK-STATUT TO ERR-STATUT.
+    MOVE LK-MESSAGE TO ERR-MESSAGE.
+    MOVE LK-OPERATEUR TO ERR-OPERATEUR.
+    WRITE ERREUR-RECORD.
+
+    CLOSE ERREURS-FILE.
+    GOBACK.
+
+TRADUIRE-STATUT.
+    EVALUATE LK-STATUT
+        WHEN '00'
+            MOVE "Opération réussie." TO LK-MESSAGE
+        WHEN '10'
+        WHEN '23'
+            MOVE "Compte introuvable." TO LK-MESSAGE
+        WHEN '21'
+            MOVE "Clé hors séquence." TO LK-MESSAGE
+        WHEN '22'
+            MOVE "Numéro de compte déjà utilisé." TO LK-MESSAGE
+        WHEN '24'
+            MOVE "Espace fichier insuffisant." TO LK-MESSAGE
+        WHEN '35'
+            MOVE "Fichier comptes introuvable." TO LK-MESSAGE
+        WHEN '37'
+            MOVE "Ouverture du fichier impossible." TO LK-MESSAGE
+        WHEN '91'
+            MOVE "Fichier verrouillé par un autre utilisateur." TO LK-MESSAGE
+        WHEN OTHER
+            MOVE "Erreur fichier inattendue." TO LK-MESSAGE
+    END-EVALUATE.
