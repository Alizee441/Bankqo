@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. consulter_taux_change.
+
+*> Sous-programme commun : renvoie le taux de change le plus récent,
+*> à la date de référence demandée, pour convertir un montant de
+*> LK-DEVISE-SOURCE vers LK-DEVISE-DEST. Initialise TAUX-CHANGE-FILE
+*> avec quelques parités usuelles au premier appel, sur le même
+*> principe que consulter_type_compte pour TYPES-COMPTE-FILE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TAUX-CHANGE-FILE ASSIGN TO 'taux_change.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TC-CLE
+        FILE STATUS IS WS-TC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TAUX-CHANGE-FILE.
+COPY TAUXCHG.
+
+WORKING-STORAGE SECTION.
+01 WS-TC-STATUS             PIC X(02).
+01 WS-FIN-FICHIER            PIC X(01) VALUE 'N'.
+01 WS-MEILLEURE-DATE         PIC X(08) VALUE LOW-VALUES.
+01 WS-DATE-DU-JOUR           PIC X(08).
+
+LINKAGE SECTION.
+01 LK-DEVISE-SOURCE          PIC X(03).
+01 LK-DEVISE-DEST            PIC X(03).
+01 LK-DATE-REFERENCE         PIC X(08).
+01 LK-TAUX                   PIC 9(7)V9(6).
+01 LK-TAUX-TROUVE            PIC X(01).
+
+PROCEDURE DIVISION USING LK-DEVISE-SOURCE LK-DEVISE-DEST
+        LK-DATE-REFERENCE LK-TAUX LK-TAUX-TROUVE.
+DEBUT-CONSULTER-TAUX-CHANGE.
+    MOVE 'N' TO LK-TAUX-TROUVE.
+    MOVE 0 TO LK-TAUX.
+    MOVE LOW-VALUES TO WS-MEILLEURE-DATE.
+
+    IF LK-DEVISE-SOURCE = LK-DEVISE-DEST
+        MOVE 'O' TO LK-TAUX-TROUVE
+        MOVE 1 TO LK-TAUX
+        GOBACK
+    END-IF.
+
+    OPEN I-O TAUX-CHANGE-FILE.
+    IF WS-TC-STATUS = '35'
+        OPEN OUTPUT TAUX-CHANGE-FILE
+        PERFORM CREER-TAUX-PAR-DEFAUT
+        CLOSE TAUX-CHANGE-FILE
+        OPEN I-O TAUX-CHANGE-FILE
+    END-IF.
+
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ TAUX-CHANGE-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                IF TC-DEVISE-SOURCE = LK-DEVISE-SOURCE
+                    AND TC-DEVISE-DEST = LK-DEVISE-DEST
+                    AND TC-DATE-EFFET NOT > LK-DATE-REFERENCE
+                    AND TC-DATE-EFFET > WS-MEILLEURE-DATE
+                    MOVE TC-DATE-EFFET TO WS-MEILLEURE-DATE
+                    MOVE TC-TAUX TO LK-TAUX
+                    MOVE 'O' TO LK-TAUX-TROUVE
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE TAUX-CHANGE-FILE.
+    GOBACK.
+
+CREER-TAUX-PAR-DEFAUT.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-DU-JOUR.
+
+    MOVE "USD" TO TC-DEVISE-SOURCE.
+    MOVE "EUR" TO TC-DEVISE-DEST.
+    MOVE WS-DATE-DU-JOUR TO TC-DATE-EFFET.
+    MOVE 0.920000 TO TC-TAUX.
+    WRITE TAUX-CHANGE-RECORD.
+
+    MOVE "EUR" TO TC-DEVISE-SOURCE.
+    MOVE "USD" TO TC-DEVISE-DEST.
+    MOVE WS-DATE-DU-JOUR TO TC-DATE-EFFET.
+    MOVE 1.090000 TO TC-TAUX.
+    WRITE TAUX-CHANGE-RECORD.
+
+    MOVE "GBP" TO TC-DEVISE-SOURCE.
+    MOVE "EUR" TO TC-DEVISE-DEST.
+    MOVE WS-DATE-DU-JOUR TO TC-DATE-EFFET.
+    MOVE 1.170000 TO TC-TAUX.
+    WRITE TAUX-CHANGE-RECORD.
+
+    MOVE "EUR" TO TC-DEVISE-SOURCE.
+    MOVE "GBP" TO TC-DEVISE-DEST.
+    MOVE WS-DATE-DU-JOUR TO TC-DATE-EFFET.
+    MOVE 0.850000 TO TC-TAUX.
+    WRITE TAUX-CHANGE-RECORD.
