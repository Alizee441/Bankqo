@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. virement_compte.
+
+*> Virement entre deux comptes en une seule opération : débite le
+*> compte source, crédite le compte destination, et ne journalise
+*> qu'une fois les deux REWRITE passés, pour éviter qu'un compte se
+*> retrouve débité sans que l'autre soit crédité. Si les deux comptes
+*> ne sont pas dans la même devise, le montant est converti au taux du
+*> jour (consulter_taux_change) avant de créditer la destination ; le
+*> compte source n'est débité que dans sa propre devise.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS           PIC X(02).
+01 WS-NUMERO-SOURCE          PIC X(10).
+01 WS-NUMERO-DESTINATION     PIC X(10).
+01 WS-MONTANT                PIC S9(13)V99.
+01 WS-SOLDE-MINIMUM          PIC S9(9)V99.
+01 WS-TAUX-INTERET           PIC 9V9(4).
+01 WS-FRAIS-MENSUEL          PIC 9(7)V99.
+01 WS-TYPE-TROUVE            PIC X(01).
+01 WS-SOLDE-APRES-DEBIT      PIC S9(13)V99.
+01 WS-DELTA-CONTROLE          PIC S9(13)V99.
+01 WS-PROGRAMME               PIC X(15) VALUE "virement_compte".
+01 WS-MESSAGE-ERREUR          PIC X(50).
+01 WS-MONTANT-DEST             PIC S9(13)V99.
+01 WS-DATE-DU-JOUR             PIC X(08).
+01 WS-TAUX-CHANGE              PIC 9(7)V9(6).
+01 WS-TAUX-TROUVE              PIC X(01).
+
+01 WS-COMPTE-SOURCE.
+   05 WS-SRC-NOM-TITULAIRE   PIC X(30).
+   05 WS-SRC-SOLDE           PIC S9(13)V99.
+   05 WS-SRC-TYPE-COMPTE     PIC X(10).
+   05 WS-SRC-DEVISE          PIC X(03).
+
+LINKAGE SECTION.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-OPERATEUR.
+DEBUT-VIREMENT.
+    OPEN I-O COMPTES-FILE.
+    DISPLAY "Entrez le numéro de compte source : ".
+    ACCEPT WS-NUMERO-SOURCE.
+    DISPLAY "Entrez le numéro de compte destination : ".
+    ACCEPT WS-NUMERO-DESTINATION.
+    DISPLAY "Entrez le montant à virer : ".
+    ACCEPT WS-MONTANT.
+
+    IF WS-MONTANT NOT > 0
+        DISPLAY "Le montant à virer doit être positif."
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    IF WS-NUMERO-SOURCE = WS-NUMERO-DESTINATION
+        DISPLAY "Le compte source et le compte destination doivent être différents."
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    MOVE WS-NUMERO-SOURCE TO NUMERO-COMPTE.
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS NOT = '00'
+        CALL 'traiter_erreur' USING WS-NUMERO-SOURCE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY WS-MESSAGE-ERREUR
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    CALL 'consulter_type_compte' USING TYPE-COMPTE WS-TAUX-INTERET
+        WS-FRAIS-MENSUEL WS-SOLDE-MINIMUM WS-TYPE-TROUVE.
+    COMPUTE WS-SOLDE-APRES-DEBIT = SOLDE-COMPTE - WS-MONTANT.
+    IF WS-SOLDE-APRES-DEBIT < WS-SOLDE-MINIMUM
+        DISPLAY "Fonds insuffisants sur le compte source. Solde minimum requis : "
+            WS-SOLDE-MINIMUM
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    MOVE NOM-TITULAIRE TO WS-SRC-NOM-TITULAIRE.
+    MOVE DEVISE TO WS-SRC-DEVISE.
+    SUBTRACT WS-MONTANT FROM SOLDE-COMPTE.
+    MOVE SOLDE-COMPTE TO WS-SRC-SOLDE.
+    REWRITE COMPTE-RECORD.
+    IF WS-FILE-STATUS NOT = '00'
+        CALL 'traiter_erreur' USING WS-NUMERO-SOURCE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY "Erreur lors du débit du compte source. Virement annulé. "
+            WS-MESSAGE-ERREUR
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    MOVE WS-NUMERO-DESTINATION TO NUMERO-COMPTE.
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS NOT = '00'
+        CALL 'traiter_erreur' USING WS-NUMERO-DESTINATION WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY "Virement annulé, compte source recrédité. "
+            WS-MESSAGE-ERREUR
+        PERFORM ANNULER-DEBIT-SOURCE
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    IF DEVISE = WS-SRC-DEVISE
+        MOVE WS-MONTANT TO WS-MONTANT-DEST
+    ELSE
+        MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-DU-JOUR
+        CALL 'consulter_taux_change' USING WS-SRC-DEVISE DEVISE
+            WS-DATE-DU-JOUR WS-TAUX-CHANGE WS-TAUX-TROUVE
+        IF WS-TAUX-TROUVE = 'O'
+            COMPUTE WS-MONTANT-DEST ROUNDED = WS-MONTANT * WS-TAUX-CHANGE
+        ELSE
+            DISPLAY "Taux de change introuvable de " WS-SRC-DEVISE
+                " vers " DEVISE ". Virement annulé, compte source recrédité."
+            PERFORM ANNULER-DEBIT-SOURCE
+            CLOSE COMPTES-FILE
+            STOP RUN
+        END-IF
+    END-IF.
+
+    ADD WS-MONTANT-DEST TO SOLDE-COMPTE.
+    REWRITE COMPTE-RECORD.
+    IF WS-FILE-STATUS NOT = '00'
+        CALL 'traiter_erreur' USING WS-NUMERO-DESTINATION WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY "Virement annulé, compte source recrédité. "
+            WS-MESSAGE-ERREUR
+        PERFORM ANNULER-DEBIT-SOURCE
+        CLOSE COMPTES-FILE
+        STOP RUN
+    END-IF.
+
+    DISPLAY "Virement effectué. Nouveau solde du compte destination : "
+        SOLDE-COMPTE.
+    CALL 'journaliser' USING WS-NUMERO-SOURCE "VIR-DEBIT"
+        WS-MONTANT WS-SRC-SOLDE LK-OPERATEUR.
+    CALL 'journaliser' USING WS-NUMERO-DESTINATION "VIR-CREDIT"
+        WS-MONTANT-DEST SOLDE-COMPTE LK-OPERATEUR.
+    COMPUTE WS-DELTA-CONTROLE = WS-MONTANT * -1.
+    CALL 'maj_controle' USING WS-SRC-DEVISE WS-DELTA-CONTROLE.
+    MOVE WS-MONTANT-DEST TO WS-DELTA-CONTROLE.
+    CALL 'maj_controle' USING DEVISE WS-DELTA-CONTROLE.
+
+    CLOSE COMPTES-FILE.
+    STOP RUN.
+
+ANNULER-DEBIT-SOURCE.
+    MOVE WS-NUMERO-SOURCE TO NUMERO-COMPTE.
+    READ COMPTES-FILE KEY IS NUMERO-COMPTE.
+    IF WS-FILE-STATUS NOT = '00'
+        CALL 'traiter_erreur' USING WS-NUMERO-SOURCE WS-PROGRAMME
+            WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+        DISPLAY "CORRECTION MANUELLE REQUISE : recrédit du compte "
+            WS-NUMERO-SOURCE " de " WS-MONTANT
+            " impossible (relecture en échec) : " WS-MESSAGE-ERREUR
+    ELSE
+        ADD WS-MONTANT TO SOLDE-COMPTE
+        REWRITE COMPTE-RECORD
+        IF WS-FILE-STATUS NOT = '00'
+            CALL 'traiter_erreur' USING WS-NUMERO-SOURCE WS-PROGRAMME
+                WS-FILE-STATUS WS-MESSAGE-ERREUR LK-OPERATEUR
+            DISPLAY "CORRECTION MANUELLE REQUISE : recrédit du compte "
+                WS-NUMERO-SOURCE " de " WS-MONTANT
+                " impossible (écriture en échec) : " WS-MESSAGE-ERREUR
+        END-IF
+    END-IF.
