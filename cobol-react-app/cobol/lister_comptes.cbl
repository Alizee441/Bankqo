@@ -0,0 +1,114 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. lister_comptes.
+
+*> Balance de vérification : parcourt COMPTES-FILE en séquentiel dans
+*> l'ordre de NUMERO-COMPTE, imprime chaque compte avec son client,
+*> son titulaire, son type et son solde, puis un sous-total par
+*> TYPE-COMPTE et un total par devise (les devises ne sont jamais
+*> mélangées dans un même total, voir CONTROLE.CPY). A lancer depuis
+*> le menu ou en batch, en lecture seule.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-FIN-FICHIER           PIC X(01) VALUE 'N'.
+01 WS-NB-COMPTES             PIC 9(6) VALUE 0.
+
+01 WS-SOUS-TOTAUX.
+   05 WS-SOUS-TOTAL OCCURS 20 TIMES INDEXED BY IDX-ST.
+      10 WS-ST-TYPE          PIC X(10).
+      10 WS-ST-MONTANT       PIC S9(13)V99.
+01 WS-NB-TYPES                PIC 9(4) VALUE 0.
+01 WS-TYPE-RECHERCHE          PIC X(01).
+
+01 WS-TOTAUX-DEVISE.
+   05 WS-TOTAL-DEVISE OCCURS 20 TIMES INDEXED BY IDX-TD.
+      10 WS-TD-DEVISE         PIC X(03).
+      10 WS-TD-MONTANT        PIC S9(13)V99.
+01 WS-NB-DEVISES              PIC 9(4) VALUE 0.
+01 WS-DEVISE-TROUVEE          PIC X(01).
+
+PROCEDURE DIVISION.
+DEBUT-LISTER-COMPTES.
+    OPEN INPUT COMPTES-FILE.
+
+    DISPLAY "=================================================".
+    DISPLAY "LISTE DES COMPTES / BALANCE DE VERIFICATION".
+    DISPLAY "Date d'edition : " FUNCTION CURRENT-DATE(1:8).
+    DISPLAY "=================================================".
+    DISPLAY "Numéro      Client     Titulaire                      Type       Solde      Devise".
+
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ COMPTES-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                DISPLAY NUMERO-COMPTE " " ID-CLIENT " " NOM-TITULAIRE " "
+                    TYPE-COMPTE " " SOLDE-COMPTE " " DEVISE
+                ADD 1 TO WS-NB-COMPTES
+                PERFORM CUMULER-SOUS-TOTAL
+                PERFORM CUMULER-TOTAL-DEVISE
+        END-READ
+    END-PERFORM.
+
+    CLOSE COMPTES-FILE.
+
+    DISPLAY "=================================================".
+    DISPLAY "SOUS-TOTAUX PAR TYPE DE COMPTE".
+    PERFORM VARYING IDX-ST FROM 1 BY 1 UNTIL IDX-ST > WS-NB-TYPES
+        DISPLAY WS-ST-TYPE(IDX-ST) " : " WS-ST-MONTANT(IDX-ST)
+    END-PERFORM.
+    DISPLAY "=================================================".
+    DISPLAY "TOTAUX PAR DEVISE".
+    PERFORM VARYING IDX-TD FROM 1 BY 1 UNTIL IDX-TD > WS-NB-DEVISES
+        DISPLAY WS-TD-DEVISE(IDX-TD) " : " WS-TD-MONTANT(IDX-TD)
+    END-PERFORM.
+    DISPLAY "=================================================".
+    DISPLAY "Nombre de comptes : " WS-NB-COMPTES.
+    DISPLAY "=================================================".
+    STOP RUN.
+
+CUMULER-SOUS-TOTAL.
+    MOVE 'N' TO WS-TYPE-RECHERCHE.
+    PERFORM VARYING IDX-ST FROM 1 BY 1 UNTIL IDX-ST > WS-NB-TYPES
+        IF WS-ST-TYPE(IDX-ST) = TYPE-COMPTE
+            ADD SOLDE-COMPTE TO WS-ST-MONTANT(IDX-ST)
+            MOVE 'O' TO WS-TYPE-RECHERCHE
+        END-IF
+    END-PERFORM.
+
+    IF WS-TYPE-RECHERCHE = 'N' AND WS-NB-TYPES < 20
+        ADD 1 TO WS-NB-TYPES
+        SET IDX-ST TO WS-NB-TYPES
+        MOVE TYPE-COMPTE TO WS-ST-TYPE(IDX-ST)
+        MOVE SOLDE-COMPTE TO WS-ST-MONTANT(IDX-ST)
+    END-IF.
+
+CUMULER-TOTAL-DEVISE.
+    MOVE 'N' TO WS-DEVISE-TROUVEE.
+    PERFORM VARYING IDX-TD FROM 1 BY 1 UNTIL IDX-TD > WS-NB-DEVISES
+        IF WS-TD-DEVISE(IDX-TD) = DEVISE
+            ADD SOLDE-COMPTE TO WS-TD-MONTANT(IDX-TD)
+            MOVE 'O' TO WS-DEVISE-TROUVEE
+        END-IF
+    END-PERFORM.
+
+    IF WS-DEVISE-TROUVEE = 'N' AND WS-NB-DEVISES < 20
+        ADD 1 TO WS-NB-DEVISES
+        SET IDX-TD TO WS-NB-DEVISES
+        MOVE DEVISE TO WS-TD-DEVISE(IDX-TD)
+        MOVE SOLDE-COMPTE TO WS-TD-MONTANT(IDX-TD)
+    END-IF.
