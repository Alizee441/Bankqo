@@ -0,0 +1,65 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. consulter_comptes_client.
+
+*> Parcourt COMPTES-FILE en séquentiel et n'affiche que les comptes
+*> rattachés à l'ID-CLIENT saisi, pour répondre directement à "quels
+*> comptes détient ce client" sans recouper les comptes à la main
+*> (COMPTES-FILE n'est indexé que sur NUMERO-COMPTE ; ID-CLIENT n'est
+*> qu'une donnée du corps de l'enregistrement, d'où le parcours
+*> séquentiel plutôt qu'une lecture directe).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-FIN-FICHIER           PIC X(01) VALUE 'N'.
+01 WS-ID-CLIENT-RECHERCHE    PIC X(10).
+01 WS-NB-TROUVES             PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+DEBUT-CONSULTER-COMPTES-CLIENT.
+    DISPLAY "Entrez l'identifiant client : ".
+    ACCEPT WS-ID-CLIENT-RECHERCHE.
+
+    OPEN INPUT COMPTES-FILE.
+
+    DISPLAY "=================================================".
+    DISPLAY "COMPTES DU CLIENT " WS-ID-CLIENT-RECHERCHE.
+    DISPLAY "=================================================".
+    DISPLAY "Numéro      Titulaire                      Type       Solde      Devise".
+
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ COMPTES-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                IF ID-CLIENT OF COMPTE-RECORD = WS-ID-CLIENT-RECHERCHE
+                    DISPLAY NUMERO-COMPTE " " NOM-TITULAIRE " "
+                        TYPE-COMPTE " " SOLDE-COMPTE " " DEVISE
+                    ADD 1 TO WS-NB-TROUVES
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE COMPTES-FILE.
+
+    DISPLAY "=================================================".
+    IF WS-NB-TROUVES = 0
+        DISPLAY "Aucun compte trouvé pour ce client."
+    ELSE
+        DISPLAY "Nombre de comptes trouvés : " WS-NB-TROUVES
+    END-IF.
+    DISPLAY "=================================================".
+    STOP RUN.
