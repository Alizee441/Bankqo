@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. journaliser.
+
+*> Sous-programme commun : ajoute une ligne au journal des mouvements
+*> (TRANSACTIONS-FILE) pour le compte concerne. Appele par ouvrir_compte,
+*> depot_argent, retrait_argent, consulter_solde, fermer_compte et tout
+*> autre programme qui modifie ou consulte un COMPTE-RECORD, afin que
+*> l'historique complet d'un compte reste consultable independamment du
+*> solde courant.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANSACTIONS-FILE ASSIGN TO 'transactions.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS TRANS-CLE
+        FILE STATUS IS WS-TRANS-STATUS.
+
+    SELECT SEQUENCE-FILE ASSIGN TO 'sequence_trans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEQ-NUMERO-COMPTE
+        FILE STATUS IS WS-SEQ-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANSACTIONS-FILE.
+COPY TRANSAC.
+
+FD SEQUENCE-FILE.
+COPY SEQTRANS.
+
+WORKING-STORAGE SECTION.
+01 WS-TRANS-STATUS          PIC X(02).
+01 WS-SEQ-STATUS            PIC X(02).
+
+LINKAGE SECTION.
+01 LK-NUMERO-COMPTE          PIC X(10).
+01 LK-TYPE-TRANSACTION       PIC X(12).
+01 LK-MONTANT                PIC S9(13)V99.
+01 LK-SOLDE-APRES            PIC S9(13)V99.
+01 LK-OPERATEUR              PIC X(08).
+
+PROCEDURE DIVISION USING LK-NUMERO-COMPTE LK-TYPE-TRANSACTION
+        LK-MONTANT LK-SOLDE-APRES LK-OPERATEUR.
+DEBUT-JOURNALISER.
+    OPEN I-O SEQUENCE-FILE.
+    IF WS-SEQ-STATUS = '35'
+        OPEN OUTPUT SEQUENCE-FILE
+        CLOSE SEQUENCE-FILE
+        OPEN I-O SEQUENCE-FILE
+    END-IF.
+
+    MOVE LK-NUMERO-COMPTE TO SEQ-NUMERO-COMPTE.
+    READ SEQUENCE-FILE KEY IS SEQ-NUMERO-COMPTE.
+    IF WS-SEQ-STATUS = '00'
+        ADD 1 TO SEQ-DERNIER-NUMERO
+        REWRITE SEQUENCE-RECORD
+        IF WS-SEQ-STATUS NOT = '00'
+            DISPLAY "ECHEC REWRITE SEQUENCE-FILE pour " LK-NUMERO-COMPTE
+                " statut " WS-SEQ-STATUS ". Journalisation annulée."
+            CLOSE SEQUENCE-FILE
+            GOBACK
+        END-IF
+    ELSE
+        MOVE 1 TO SEQ-DERNIER-NUMERO
+        WRITE SEQUENCE-RECORD
+        IF WS-SEQ-STATUS NOT = '00'
+            DISPLAY "ECHEC WRITE SEQUENCE-FILE pour " LK-NUMERO-COMPTE
+                " statut " WS-SEQ-STATUS ". Journalisation annulée."
+            CLOSE SEQUENCE-FILE
+            GOBACK
+        END-IF
+    END-IF.
+    CLOSE SEQUENCE-FILE.
+
+    OPEN I-O TRANSACTIONS-FILE.
+    IF WS-TRANS-STATUS = '35'
+        OPEN OUTPUT TRANSACTIONS-FILE
+        CLOSE TRANSACTIONS-FILE
+        OPEN I-O TRANSACTIONS-FILE
+    END-IF.
+
+    MOVE LK-NUMERO-COMPTE TO TRANS-NUMERO-COMPTE.
+    MOVE SEQ-DERNIER-NUMERO TO TRANS-SEQUENCE.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO TRANS-DATE.
+    MOVE FUNCTION CURRENT-DATE(9:6) TO TRANS-HEURE.
+    MOVE LK-TYPE-TRANSACTION TO TRANS-TYPE.
+    MOVE LK-MONTANT TO TRANS-MONTANT.
+    MOVE LK-SOLDE-APRES TO TRANS-SOLDE-APRES.
+    MOVE LK-OPERATEUR TO TRANS-OPERATEUR.
+    WRITE TRANSACTION-RECORD.
+    IF WS-TRANS-STATUS NOT = '00'
+        DISPLAY "ECHEC WRITE TRANSACTIONS-FILE pour " LK-NUMERO-COMPTE
+            " statut " WS-TRANS-STATUS ". Mouvement non journalisé."
+    END-IF.
+
+    CLOSE TRANSACTIONS-FILE.
+    GOBACK.
