@@ -0,0 +1,77 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. migrer_comptes.
+
+*> Utilitaire à lancer une seule fois après l'élargissement de
+*> SOLDE-COMPTE (PIC 9(9)V99 non signé -> PIC S9(13)V99 signé) : relit
+*> COMPTES-FILE avec l'ancien format (COMPTEOLD) et réécrit chaque
+*> enregistrement avec le nouveau format (COMPTE) dans un fichier
+*> séparé, sans perte de données. Une fois le résultat vérifié,
+*> comptes_v2.dat remplace comptes.dat. Les comptes convertis sont
+*> tous antérieurs à la gestion multi-devise ; ils sont migrés en EUR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ANCIEN-COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ANC-NUMERO-COMPTE
+        FILE STATUS IS WS-ANCIEN-STATUS.
+
+    SELECT NOUVEAU-COMPTES-FILE ASSIGN TO 'comptes_v2.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-NOUVEAU-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD ANCIEN-COMPTES-FILE.
+COPY COMPTEOLD.
+
+FD NOUVEAU-COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-ANCIEN-STATUS         PIC X(02).
+01 WS-NOUVEAU-STATUS        PIC X(02).
+01 WS-FIN-FICHIER            PIC X(01) VALUE 'N'.
+01 WS-NB-CONVERTIS            PIC 9(6) VALUE 0.
+
+PROCEDURE DIVISION.
+DEBUT-MIGRATION.
+    OPEN INPUT ANCIEN-COMPTES-FILE.
+    OPEN OUTPUT NOUVEAU-COMPTES-FILE.
+
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ ANCIEN-COMPTES-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                PERFORM CONVERTIR-ENREGISTREMENT
+        END-READ
+    END-PERFORM.
+
+    CLOSE ANCIEN-COMPTES-FILE.
+    CLOSE NOUVEAU-COMPTES-FILE.
+
+    DISPLAY "Migration terminée. Comptes convertis : " WS-NB-CONVERTIS.
+    DISPLAY "Vérifiez comptes_v2.dat puis remplacez comptes.dat par ce fichier.".
+    STOP RUN.
+
+CONVERTIR-ENREGISTREMENT.
+    MOVE ANC-NUMERO-COMPTE TO NUMERO-COMPTE.
+    MOVE ANC-ID-CLIENT TO ID-CLIENT.
+    MOVE ANC-NOM-TITULAIRE TO NOM-TITULAIRE.
+    MOVE ANC-SOLDE-COMPTE TO SOLDE-COMPTE.
+    MOVE ANC-TYPE-COMPTE TO TYPE-COMPTE.
+    MOVE ANC-DATE-CREATION TO DATE-CREATION.
+    MOVE "EUR" TO DEVISE.
+
+    WRITE COMPTE-RECORD.
+    IF WS-NOUVEAU-STATUS = '00'
+        ADD 1 TO WS-NB-CONVERTIS
+    ELSE
+        DISPLAY "Erreur d'écriture pour le compte " ANC-NUMERO-COMPTE
+            " (statut " WS-NOUVEAU-STATUS ")"
+    END-IF.
