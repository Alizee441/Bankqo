@@ -0,0 +1,79 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. calcul_interets.
+
+*> Traitement de fin de journée : parcourt COMPTES-FILE en sequentiel
+*> et applique le taux d'intérêt associé au TYPE-COMPTE de chaque
+*> compte. A lancer une fois par nuit (batch), pas depuis le menu.
+*> Le taux appliqué est celui défini dans TYPES-COMPTE-FILE pour ce
+*> type de compte (voir consulter_type_compte).
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COMPTES-FILE ASSIGN TO 'comptes.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS NUMERO-COMPTE
+        FILE STATUS IS WS-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD COMPTES-FILE.
+COPY COMPTE.
+
+WORKING-STORAGE SECTION.
+01 WS-FILE-STATUS          PIC X(02).
+01 WS-FIN-FICHIER           PIC X(01) VALUE 'N'.
+01 WS-TAUX-INTERET          PIC 9V9(4) VALUE 0.
+01 WS-FRAIS-MENSUEL          PIC 9(7)V99.
+01 WS-SOLDE-MINIMUM          PIC S9(9)V99.
+01 WS-TYPE-TROUVE            PIC X(01).
+01 WS-INTERET                PIC S9(13)V99.
+01 WS-COMPTES-TRAITES        PIC 9(6) VALUE 0.
+01 WS-DELTA-CONTROLE          PIC S9(13)V99.
+01 WS-OPERATEUR-BATCH         PIC X(08) VALUE "BATCH".
+01 WS-PROGRAMME                PIC X(15) VALUE "calcul_interets".
+01 WS-MESSAGE-ERREUR           PIC X(50).
+
+PROCEDURE DIVISION.
+DEBUT-CALCUL-INTERETS.
+    OPEN I-O COMPTES-FILE.
+
+    PERFORM UNTIL WS-FIN-FICHIER = 'O'
+        READ COMPTES-FILE NEXT RECORD
+            AT END
+                MOVE 'O' TO WS-FIN-FICHIER
+            NOT AT END
+                PERFORM APPLIQUER-INTERET
+        END-READ
+    END-PERFORM.
+
+    CLOSE COMPTES-FILE.
+    DISPLAY "Calcul des intérêts terminé. Comptes traités : "
+        WS-COMPTES-TRAITES.
+    STOP RUN.
+
+APPLIQUER-INTERET.
+    CALL 'consulter_type_compte' USING TYPE-COMPTE WS-TAUX-INTERET
+        WS-FRAIS-MENSUEL WS-SOLDE-MINIMUM WS-TYPE-TROUVE.
+
+    IF WS-TAUX-INTERET > 0
+        COMPUTE WS-INTERET ROUNDED = SOLDE-COMPTE * WS-TAUX-INTERET
+        IF WS-INTERET NOT = 0
+            ADD WS-INTERET TO SOLDE-COMPTE
+            REWRITE COMPTE-RECORD
+            IF WS-FILE-STATUS = '00'
+                CALL 'journaliser' USING NUMERO-COMPTE "INTERET"
+                    WS-INTERET SOLDE-COMPTE WS-OPERATEUR-BATCH
+                MOVE WS-INTERET TO WS-DELTA-CONTROLE
+                CALL 'maj_controle' USING DEVISE WS-DELTA-CONTROLE
+            ELSE
+                CALL 'traiter_erreur' USING NUMERO-COMPTE WS-PROGRAMME
+                    WS-FILE-STATUS WS-MESSAGE-ERREUR WS-OPERATEUR-BATCH
+                DISPLAY "Erreur lors de la mise à jour des intérêts pour "
+                    NUMERO-COMPTE " : " WS-MESSAGE-ERREUR
+            END-IF
+        END-IF
+    END-IF.
+
+    ADD 1 TO WS-COMPTES-TRAITES.
