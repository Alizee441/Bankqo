@@ -0,0 +1,96 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. valider_date.
+
+*> Sous-programme commun : valide qu'une date au format CCYYMMDD est
+*> structurellement correcte (année plausible, mois 1-12, jour valide
+*> pour ce mois/cette année, année bissextile prise en compte) et
+*> qu'elle n'est pas dans le futur. Appelé par ouvrir_compte pour
+*> DATE-CREATION, et utilisable par tout programme d'état qui doit
+*> filtrer ou trier par plage de dates.
+
+ENVIRONMENT DIVISION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-ANNEE                 PIC 9(4).
+01 WS-MOIS                  PIC 9(2).
+01 WS-JOUR                  PIC 9(2).
+01 WS-JOURS-DANS-MOIS       PIC 9(2).
+01 WS-DATE-NUMERIQUE        PIC 9(8).
+01 WS-DATE-AUJOURDHUI       PIC 9(8).
+01 WS-ANNEE-BISSEXTILE      PIC X(01).
+
+LINKAGE SECTION.
+01 LK-DATE                   PIC X(08).
+01 LK-DATE-VALIDE            PIC X(01).
+01 LK-MESSAGE                PIC X(40).
+
+PROCEDURE DIVISION USING LK-DATE LK-DATE-VALIDE LK-MESSAGE.
+DEBUT-VALIDER-DATE.
+    MOVE 'N' TO LK-DATE-VALIDE.
+    MOVE SPACES TO LK-MESSAGE.
+
+    IF LK-DATE NOT NUMERIC
+        MOVE "Date invalide : doit être numérique AAAAMMJJ." TO LK-MESSAGE
+        GOBACK
+    END-IF.
+
+    MOVE LK-DATE TO WS-DATE-NUMERIQUE.
+    MOVE LK-DATE(1:4) TO WS-ANNEE.
+    MOVE LK-DATE(5:2) TO WS-MOIS.
+    MOVE LK-DATE(7:2) TO WS-JOUR.
+
+    IF WS-ANNEE < 1900 OR WS-ANNEE > 2099
+        MOVE "Année hors plage (1900-2099)." TO LK-MESSAGE
+        GOBACK
+    END-IF.
+
+    IF WS-MOIS < 1 OR WS-MOIS > 12
+        MOVE "Mois invalide (01-12)." TO LK-MESSAGE
+        GOBACK
+    END-IF.
+
+    PERFORM DETERMINER-JOURS-DANS-MOIS.
+    IF WS-JOUR < 1 OR WS-JOUR > WS-JOURS-DANS-MOIS
+        MOVE "Jour invalide pour ce mois." TO LK-MESSAGE
+        GOBACK
+    END-IF.
+
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-AUJOURDHUI.
+    IF WS-DATE-NUMERIQUE > WS-DATE-AUJOURDHUI
+        MOVE "Date de création ne peut pas être dans le futur." TO LK-MESSAGE
+        GOBACK
+    END-IF.
+
+    MOVE 'O' TO LK-DATE-VALIDE.
+    MOVE "Date valide." TO LK-MESSAGE.
+    GOBACK.
+
+DETERMINER-JOURS-DANS-MOIS.
+    EVALUATE WS-MOIS
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-JOURS-DANS-MOIS
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-JOURS-DANS-MOIS
+        WHEN 2
+            PERFORM DETERMINER-ANNEE-BISSEXTILE
+            IF WS-ANNEE-BISSEXTILE = 'O'
+                MOVE 29 TO WS-JOURS-DANS-MOIS
+            ELSE
+                MOVE 28 TO WS-JOURS-DANS-MOIS
+            END-IF
+    END-EVALUATE.
+
+DETERMINER-ANNEE-BISSEXTILE.
+    MOVE 'N' TO WS-ANNEE-BISSEXTILE.
+    IF FUNCTION MOD(WS-ANNEE, 400) = 0
+        MOVE 'O' TO WS-ANNEE-BISSEXTILE
+    ELSE
+        IF FUNCTION MOD(WS-ANNEE, 100) = 0
+            MOVE 'N' TO WS-ANNEE-BISSEXTILE
+        ELSE
+            IF FUNCTION MOD(WS-ANNEE, 4) = 0
+                MOVE 'O' TO WS-ANNEE-BISSEXTILE
+            END-IF
+        END-IF
+    END-IF.
